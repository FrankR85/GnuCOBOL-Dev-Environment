@@ -1,86 +1,911 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIZZBUZZ.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT WEBINPUT ASSIGN TO KEYBOARD
-           FILE STATUS IS IN-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD WEBINPUT.
-          01 CHUNK-OF-POST     PIC X(1024).
-
-       WORKING-STORAGE SECTION.
-       01 IN-STATUS            PIC 9999.
-       01 NEWLINE              PIC X     VALUE X'0A'.
-
-       01 POST-PARAMETER.
-          05 PARAMETER-NAME    PIC X(20).
-          05 PARAMETER-VALUE   PIC X(20).
-
-       01  TEMP-FELDER.
-           05  END-NUMBER         PIC 9(20).
-           05  CURRENT-NUMBER     PIC 9(20).
-           05  CURRENT-RESULT     PIC X(20).
-           05  REMAINDER-BY-3     PIC 9(10).
-       		 05  REMAINDER-BY-5     PIC 9(10).
-           05  DIV-RESULT         PIC 9(10).
-       PROCEDURE DIVISION.
-           PERFORM U01-PRINT-HEADER
-
-           PERFORM U02-PARSE-INPUT
-
-           PERFORM VARYING CURRENT-NUMBER FROM 1 BY 1
-            UNTIL CURRENT-NUMBER >= END-NUMBER
-              PERFORM 1000-PROCESS-NUMBER
-              DISPLAY CURRENT-RESULT
-              DISPLAY "<br>"
-           END-PERFORM
-
-           GOBACK
-          .
-
-       1000-PROCESS-NUMBER SECTION.
-
-           IF CURRENT-NUMBER = 5 THEN
-             MOVE 'BUZZ' TO CURRENT-RESULT
-           ELSE
-             MOVE 'FIZZ' TO CURRENT-RESULT
-           END-IF
-
-          .
-       1000Z.
-           EXIT.
-
-       U01-PRINT-HEADER SECTION.
-           DISPLAY "CONTENT-TYPE: TEXT/HTML"
-                    NEWLINE
-          .
-       U02-PARSE-INPUT SECTION.
-           OPEN INPUT WEBINPUT
-           IF IN-STATUS < 10 THEN
-            READ WEBINPUT END-READ
-            IF IN-STATUS > 9 THEN
-              MOVE SPACES TO CHUNK-OF-POST
-            END-IF
-           END-IF
-           CLOSE WEBINPUT
-
-           UNSTRING CHUNK-OF-POST
-            DELIMITED BY "="
-            INTO PARAMETER-NAME
-            PARAMETER-VALUE
-
-           UNSTRING PARAMETER-VALUE
-            DELIMITED BY SPACE
-            INTO END-NUMBER
-
-           IF END-NUMBER IS NUMERIC THEN
-            PERFORM 1000-PROCESS-NUMBER
-           ELSE
-            DISPLAY "Ungültige Eingabe!"
-           END-IF
-          .
-       END PROGRAM FIZZBUZZ.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIZZBUZZ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WEBINPUT ASSIGN TO KEYBOARD
+           FILE STATUS IS IN-STATUS.
+
+           SELECT BATCHIN ASSIGN TO "BATCHIN"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS BATCH-STATUS.
+
+           SELECT BATCH-LOCK ASSIGN TO "BATCHLOCK"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS LOCK-STATUS.
+
+           SELECT REPORTOUT ASSIGN TO "REPORTOUT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS REPORT-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC WS-CHECKPOINT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CHKPT-STATUS.
+
+           SELECT RULES-FILE ASSIGN TO "RULESFILE"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RULE-DIVISOR
+           FILE STATUS IS RULES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD WEBINPUT.
+          01 CHUNK-OF-POST     PIC X(1024).
+
+       FD BATCHIN.
+          01 BATCH-RECORD      PIC X(80).
+
+       FD BATCH-LOCK.
+          01 LOCK-RECORD       PIC X(01).
+
+       FD REPORTOUT.
+          01 REPORT-LINE       PIC X(132).
+
+       FD AUDIT-LOG.
+           COPY AUDITREC.
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CHKPT-START-NUMBER  PIC 9(20).
+           05 CHKPT-END-NUMBER    PIC 9(20).
+           05 CHKPT-STEP-NUMBER   PIC 9(10).
+           05 CHKPT-LAST-NUMBER   PIC 9(20).
+
+       FD RULES-FILE.
+           COPY RULESREC.
+
+       WORKING-STORAGE SECTION.
+       01 IN-STATUS            PIC X(02).
+       01 IN-STATUS-NUM        REDEFINES IN-STATUS PIC 99.
+       01 WS-WEBINPUT-STATUS   PIC X(02).
+       01 BATCH-STATUS         PIC X(02).
+       01 BATCH-STATUS-NUM     REDEFINES BATCH-STATUS PIC 99.
+       01 LOCK-STATUS          PIC X(02).
+       01 LOCK-STATUS-NUM      REDEFINES LOCK-STATUS PIC 99.
+       01 WS-DELETE-NAME       PIC X(20).
+       01 WS-DELETE-RC         PIC S9(09) COMP-5.
+       01 REPORT-STATUS        PIC X(02).
+       01 REPORT-STATUS-NUM    REDEFINES REPORT-STATUS PIC 99.
+       01 AUDIT-STATUS         PIC X(02).
+       01 CHKPT-STATUS         PIC X(02).
+       01 RULES-STATUS         PIC X(02).
+       01 RULES-STATUS-NUM     REDEFINES RULES-STATUS PIC 99.
+       01 CHKPT-INTERVAL-QUOT  PIC 9(10) COMP.
+       01 CHKPT-INTERVAL-REM   PIC 9(10) COMP.
+       01 RESUME-START-NUMBER  PIC 9(20).
+       01 NEWLINE              PIC X     VALUE X'0A'.
+
+       01 RUN-MODE-SWITCH      PIC X(01) VALUE 'N'.
+          88 BATCH-MODE                  VALUE 'Y'.
+          88 CGI-MODE                    VALUE 'N'.
+
+       01 POST-PARAMETER.
+          05 PARAMETER-NAME    PIC X(20).
+          05 PARAMETER-VALUE   PIC X(20).
+
+       01 PARAMETER-PAIR       PIC X(40).
+       01 WS-POST-BUFFER       PIC X(8000).
+       01 WS-APPEND-PTR        PIC 9(04) COMP.
+       01 WS-SCAN-PTR          PIC 9(04) COMP.
+       01 WS-MORE-PAIRS-SWITCH PIC X(01) VALUE 'Y'.
+          88 WS-MORE-PAIRS                VALUE 'Y'.
+          88 WS-NO-MORE-PAIRS             VALUE 'N'.
+
+       01  TEMP-FELDER.
+           05  END-NUMBER         PIC 9(20).
+           05  START-NUMBER       PIC 9(20).
+           05  STEP-NUMBER        PIC 9(10).
+           05  CURRENT-NUMBER     PIC 9(20).
+           05  CURRENT-RESULT     PIC X(20).
+           05  DIV-RESULT         PIC 9(10).
+
+       01 FORMAT-CODE           PIC X(04) VALUE "HTML".
+          88 FORMAT-HTML                  VALUE "HTML".
+          88 FORMAT-CSV                   VALUE "CSV ".
+          88 FORMAT-JSON                  VALUE "JSON".
+
+       01 WS-OUTPUT-LINE        PIC X(132).
+       01 WS-FIRST-ELEMENT-SW   PIC X(01) VALUE 'Y'.
+          88 FIRST-ELEMENT                VALUE 'Y'.
+          88 NOT-FIRST-ELEMENT            VALUE 'N'.
+
+       01 SUMMARY-COUNTERS.
+      *    Control totals for the trailer printed after each range -
+      *    reset at the start of every range so a batch job's second
+      *    and third ranges do not inherit the first one's counts.
+           05 CNT-TOTAL            PIC 9(10).
+           05 CNT-FIZZ             PIC 9(10).
+           05 CNT-BUZZ             PIC 9(10).
+           05 CNT-FIZZBUZZ         PIC 9(10).
+           05 CNT-PLAIN            PIC 9(10).
+           05 CNT-OTHER-RULE       PIC 9(10).
+
+       01 RULE-TABLE.
+      *    RULESFILE is read once per run into this table so every
+      *    number in every range is tested against an in-memory copy
+      *    rather than re-reading the indexed file a number at a time.
+           05 RULE-TABLE-ENTRY OCCURS 20 TIMES.
+              10 RULE-TBL-DIVISOR   PIC 9(05).
+              10 RULE-TBL-SEQUENCE  PIC 9(03).
+              10 RULE-TBL-WORD      PIC X(10).
+              10 RULE-TBL-ACTIVE    PIC X(01).
+
+       01 RULE-COUNT           PIC 9(03) COMP.
+       01 RULE-IDX             PIC 9(03) COMP.
+       01 RULE-REMAINDER       PIC 9(10).
+
+       01 SORT-IDX              PIC 9(03) COMP.
+       01 SORT-SWAPPED-SWITCH   PIC X(01).
+          88 SORT-SWAPPED                 VALUE 'Y'.
+          88 SORT-DONE                    VALUE 'N'.
+       01 SORT-TEMP-ENTRY.
+           05 SORT-TMP-DIVISOR   PIC 9(05).
+           05 SORT-TMP-SEQUENCE  PIC 9(03).
+           05 SORT-TMP-WORD      PIC X(10).
+           05 SORT-TMP-ACTIVE    PIC X(01).
+
+      *    De-editing workspace - a numeric DISPLAY field MOVEd or
+      *    STRING'd straight into an alphanumeric field copies its
+      *    zero-padded digit string verbatim, so every plain number
+      *    and every counter has to pass through here to come out
+      *    the way a reader actually expects to see it.
+       01 WS-TRIM-SOURCE        PIC 9(20).
+       01 WS-TRIM-EDITED        PIC Z(19)9.
+       01 WS-TRIM-RESULT        PIC X(20).
+       01 WS-TRIM-LEAD-SPACES   PIC 9(02) COMP.
+
+       01 WS-ITERATION-COUNT    PIC 9(10) COMP.
+
+       01 WS-CHECKPOINT-FILENAME PIC X(64).
+       01 WS-CHKPT-START-TRIM     PIC X(20).
+       01 WS-CHKPT-END-TRIM       PIC X(20).
+       01 WS-CHKPT-STEP-TRIM      PIC X(20).
+
+      *    Trimmed copies of the trailer's six counters - held
+      *    side by side because the trailer's JSON/HTML lines STRING
+      *    all six together in a single statement, so all six have to
+      *    be de-edited before that STRING runs, not one at a time.
+       01 WS-CNT-TOTAL-TRIM       PIC X(20).
+       01 WS-CNT-FIZZ-TRIM        PIC X(20).
+       01 WS-CNT-BUZZ-TRIM        PIC X(20).
+       01 WS-CNT-FIZZBUZZ-TRIM    PIC X(20).
+       01 WS-CNT-PLAIN-TRIM       PIC X(20).
+       01 WS-CNT-OTHER-TRIM       PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+
+           PERFORM U05-DETERMINE-RUN-MODE.
+           PERFORM U08-LOAD-RULES.
+
+           IF BATCH-MODE THEN
+             PERFORM 4000-BATCH-DRIVER THRU 4000Z
+           ELSE
+             PERFORM U02-PARSE-INPUT
+             PERFORM U01-PRINT-HEADER
+             PERFORM 3000-RUN-SINGLE-RANGE THRU 3000Z
+           END-IF.
+
+           GOBACK.
+
+       1000-PROCESS-NUMBER SECTION.
+      *    Tests CURRENT-NUMBER against every active rule in
+      *    RULE-TABLE, in RULE-TBL-SEQUENCE order, concatenating the
+      *    word for each divisor it matches (FIZZBUZZ falls out of
+      *    matching both the 3 rule and the 5 rule, the same as it
+      *    always did - the divisors are just data now, not code).
+           MOVE SPACES TO CURRENT-RESULT.
+           PERFORM 1050-APPLY-ONE-RULE THRU 1050Z
+             VARYING RULE-IDX FROM 1 BY 1
+             UNTIL RULE-IDX > RULE-COUNT.
+
+           IF CURRENT-RESULT = SPACES THEN
+             MOVE CURRENT-NUMBER TO WS-TRIM-SOURCE
+             PERFORM U09A-DE-EDIT-NUMBER THRU U09AZ
+             MOVE WS-TRIM-RESULT TO CURRENT-RESULT
+           END-IF.
+
+           PERFORM 1090-TALLY-RESULT THRU 1090Z.
+
+       1000Z.
+           EXIT.
+
+       1050-APPLY-ONE-RULE SECTION.
+           IF RULE-TBL-ACTIVE(RULE-IDX) = 'Y' THEN
+             DIVIDE CURRENT-NUMBER BY RULE-TBL-DIVISOR(RULE-IDX)
+               GIVING DIV-RESULT
+               REMAINDER RULE-REMAINDER
+             IF RULE-REMAINDER = 0 THEN
+               STRING CURRENT-RESULT DELIMITED BY SPACE
+                 RULE-TBL-WORD(RULE-IDX) DELIMITED BY SPACE
+                 INTO CURRENT-RESULT
+             END-IF
+           END-IF.
+
+       1050Z.
+           EXIT.
+
+       1090-TALLY-RESULT SECTION.
+      *    Counter buckets keep the original FIZZ/BUZZ/FIZZBUZZ/PLAIN
+      *    meaning for the default rule set; any other rule word (or
+      *    combination) a shop adds falls into CNT-OTHER-RULE instead
+      *    of forcing a new counter onto every future rule.
+           ADD 1 TO CNT-TOTAL.
+           EVALUATE CURRENT-RESULT
+             WHEN "FIZZBUZZ"
+               ADD 1 TO CNT-FIZZBUZZ
+             WHEN "FIZZ"
+               ADD 1 TO CNT-FIZZ
+             WHEN "BUZZ"
+               ADD 1 TO CNT-BUZZ
+             WHEN OTHER
+      *    CURRENT-RESULT now holds a de-edited number (leading
+      *    zeros suppressed, so it no longer fills all 20 bytes with
+      *    digits) rather than a zero-padded one, which means a
+      *    whole-field IS NUMERIC test would wrongly fail on the
+      *    trailing spaces.  A rule word always starts with a letter,
+      *    a plain number always starts with a digit, so the leading
+      *    byte alone is enough to tell them apart.
+               IF CURRENT-RESULT(1:1) >= "0"
+                  AND CURRENT-RESULT(1:1) <= "9" THEN
+                 ADD 1 TO CNT-PLAIN
+               ELSE
+                 ADD 1 TO CNT-OTHER-RULE
+               END-IF
+           END-EVALUATE.
+
+       1090Z.
+           EXIT.
+
+       3000-RUN-SINGLE-RANGE SECTION.
+      *    Drives one END-NUMBER range and streams each result to the
+      *    console (CGI mode).  Batch mode reuses this same paragraph
+      *    but writes to REPORTOUT instead - see 2000-WRITE-RESULT.
+           PERFORM U06-WRITE-AUDIT-RECORD.
+           PERFORM U09-BUILD-CHECKPOINT-FILENAME.
+
+           MOVE START-NUMBER TO RESUME-START-NUMBER.
+           PERFORM 2600-CHECKPOINT-RESUME THRU 2600Z.
+
+           PERFORM U07-RESET-SUMMARY-COUNTERS.
+           MOVE ZERO TO WS-ITERATION-COUNT.
+           SET FIRST-ELEMENT TO TRUE.
+           PERFORM 2010-PRINT-FORMAT-PROLOGUE THRU 2010Z.
+
+           PERFORM VARYING CURRENT-NUMBER
+            FROM RESUME-START-NUMBER BY STEP-NUMBER
+            UNTIL CURRENT-NUMBER >= END-NUMBER
+              PERFORM 1000-PROCESS-NUMBER
+              PERFORM 2000-WRITE-RESULT
+              PERFORM 2500-CHECKPOINT-SAVE-IF-DUE
+           END-PERFORM.
+
+           PERFORM 2020-PRINT-FORMAT-EPILOGUE THRU 2020Z.
+           PERFORM 2800-PRINT-SUMMARY-TRAILER THRU 2800Z.
+           PERFORM 2700-CHECKPOINT-CLEAR THRU 2700Z.
+
+       3000Z.
+           EXIT.
+
+       2000-WRITE-RESULT SECTION.
+      *    Builds one result line in whichever shape FORMAT asked
+      *    for - HTML (the original default), CSV, or a JSON array
+      *    element - and hands it to 2090-EMIT-LINE for output.
+           MOVE SPACES TO WS-OUTPUT-LINE.
+           EVALUATE TRUE
+             WHEN FORMAT-CSV
+               MOVE CURRENT-NUMBER TO WS-TRIM-SOURCE
+               PERFORM U09A-DE-EDIT-NUMBER THRU U09AZ
+               STRING WS-TRIM-RESULT DELIMITED BY SPACE
+                 "," DELIMITED BY SIZE
+                 CURRENT-RESULT DELIMITED BY SPACE
+                 INTO WS-OUTPUT-LINE
+             WHEN FORMAT-JSON
+               PERFORM 2030-BUILD-JSON-ELEMENT THRU 2030Z
+             WHEN OTHER
+               STRING CURRENT-RESULT DELIMITED BY SPACE
+                 "<br>" DELIMITED BY SIZE
+                 INTO WS-OUTPUT-LINE
+           END-EVALUATE.
+
+           PERFORM 2090-EMIT-LINE THRU 2090Z.
+
+       2000Z.
+           EXIT.
+
+       2010-PRINT-FORMAT-PROLOGUE SECTION.
+      *    JSON output is one document, not two - this opens the
+      *    outer object and its "results" array; 2020-PRINT-FORMAT-
+      *    EPILOGUE closes the array, and 2800-PRINT-SUMMARY-TRAILER
+      *    supplies the "summary" key and closes the outer object.
+           EVALUATE TRUE
+             WHEN FORMAT-JSON
+               MOVE '{"results":[' TO WS-OUTPUT-LINE
+               PERFORM 2090-EMIT-LINE THRU 2090Z
+             WHEN FORMAT-CSV
+               MOVE "NUMBER,RESULT" TO WS-OUTPUT-LINE
+               PERFORM 2090-EMIT-LINE THRU 2090Z
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+
+       2010Z.
+           EXIT.
+
+       2020-PRINT-FORMAT-EPILOGUE SECTION.
+      *    Closes the "results" array only - the outer object opened
+      *    in 2010-PRINT-FORMAT-PROLOGUE stays open for the "summary"
+      *    key 2800-PRINT-SUMMARY-TRAILER still has to add.
+           IF FORMAT-JSON THEN
+             MOVE "]," TO WS-OUTPUT-LINE
+             PERFORM 2090-EMIT-LINE THRU 2090Z
+           END-IF.
+
+       2020Z.
+           EXIT.
+
+       2030-BUILD-JSON-ELEMENT SECTION.
+           IF FIRST-ELEMENT THEN
+             SET NOT-FIRST-ELEMENT TO TRUE
+             STRING '"' DELIMITED BY SIZE
+               CURRENT-RESULT DELIMITED BY SPACE
+               '"' DELIMITED BY SIZE
+               INTO WS-OUTPUT-LINE
+           ELSE
+             STRING ',"' DELIMITED BY SIZE
+               CURRENT-RESULT DELIMITED BY SPACE
+               '"' DELIMITED BY SIZE
+               INTO WS-OUTPUT-LINE
+           END-IF.
+
+       2030Z.
+           EXIT.
+
+       2800-PRINT-SUMMARY-TRAILER SECTION.
+      *    A control-total trailer so the reader can tell the run
+      *    covered the range it was supposed to without having to
+      *    count result lines by hand.  Shaped to match whatever
+      *    FORMAT the rest of the output used.
+           MOVE CNT-TOTAL TO WS-TRIM-SOURCE.
+           PERFORM U09A-DE-EDIT-NUMBER THRU U09AZ.
+           MOVE WS-TRIM-RESULT TO WS-CNT-TOTAL-TRIM.
+
+           MOVE CNT-FIZZ TO WS-TRIM-SOURCE.
+           PERFORM U09A-DE-EDIT-NUMBER THRU U09AZ.
+           MOVE WS-TRIM-RESULT TO WS-CNT-FIZZ-TRIM.
+
+           MOVE CNT-BUZZ TO WS-TRIM-SOURCE.
+           PERFORM U09A-DE-EDIT-NUMBER THRU U09AZ.
+           MOVE WS-TRIM-RESULT TO WS-CNT-BUZZ-TRIM.
+
+           MOVE CNT-FIZZBUZZ TO WS-TRIM-SOURCE.
+           PERFORM U09A-DE-EDIT-NUMBER THRU U09AZ.
+           MOVE WS-TRIM-RESULT TO WS-CNT-FIZZBUZZ-TRIM.
+
+           MOVE CNT-PLAIN TO WS-TRIM-SOURCE.
+           PERFORM U09A-DE-EDIT-NUMBER THRU U09AZ.
+           MOVE WS-TRIM-RESULT TO WS-CNT-PLAIN-TRIM.
+
+           MOVE CNT-OTHER-RULE TO WS-TRIM-SOURCE.
+           PERFORM U09A-DE-EDIT-NUMBER THRU U09AZ.
+           MOVE WS-TRIM-RESULT TO WS-CNT-OTHER-TRIM.
+
+           MOVE SPACES TO WS-OUTPUT-LINE.
+           EVALUATE TRUE
+             WHEN FORMAT-CSV
+               STRING "TOTAL," DELIMITED BY SIZE
+                 WS-CNT-TOTAL-TRIM DELIMITED BY SPACE
+                 INTO WS-OUTPUT-LINE
+               PERFORM 2090-EMIT-LINE THRU 2090Z
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "FIZZ," DELIMITED BY SIZE
+                 WS-CNT-FIZZ-TRIM DELIMITED BY SPACE
+                 INTO WS-OUTPUT-LINE
+               PERFORM 2090-EMIT-LINE THRU 2090Z
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "BUZZ," DELIMITED BY SIZE
+                 WS-CNT-BUZZ-TRIM DELIMITED BY SPACE
+                 INTO WS-OUTPUT-LINE
+               PERFORM 2090-EMIT-LINE THRU 2090Z
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "FIZZBUZZ," DELIMITED BY SIZE
+                 WS-CNT-FIZZBUZZ-TRIM DELIMITED BY SPACE
+                 INTO WS-OUTPUT-LINE
+               PERFORM 2090-EMIT-LINE THRU 2090Z
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "PLAIN," DELIMITED BY SIZE
+                 WS-CNT-PLAIN-TRIM DELIMITED BY SPACE
+                 INTO WS-OUTPUT-LINE
+               PERFORM 2090-EMIT-LINE THRU 2090Z
+               MOVE SPACES TO WS-OUTPUT-LINE
+               STRING "OTHER," DELIMITED BY SIZE
+                 WS-CNT-OTHER-TRIM DELIMITED BY SPACE
+                 INTO WS-OUTPUT-LINE
+               PERFORM 2090-EMIT-LINE THRU 2090Z
+             WHEN FORMAT-JSON
+      *    Continues and closes the single outer JSON object opened
+      *    by 2010-PRINT-FORMAT-PROLOGUE - not a second top-level
+      *    value - and de-edited counters keep the numbers free of
+      *    the leading zeros a bare JSON number literal cannot have.
+               STRING '"summary":{"TOTAL":' DELIMITED BY SIZE
+                 WS-CNT-TOTAL-TRIM DELIMITED BY SPACE
+                 ',"FIZZ":' DELIMITED BY SIZE
+                 WS-CNT-FIZZ-TRIM DELIMITED BY SPACE
+                 ',"BUZZ":' DELIMITED BY SIZE
+                 WS-CNT-BUZZ-TRIM DELIMITED BY SPACE
+                 ',"FIZZBUZZ":' DELIMITED BY SIZE
+                 WS-CNT-FIZZBUZZ-TRIM DELIMITED BY SPACE
+                 ',"PLAIN":' DELIMITED BY SIZE
+                 WS-CNT-PLAIN-TRIM DELIMITED BY SPACE
+                 ',"OTHER":' DELIMITED BY SIZE
+                 WS-CNT-OTHER-TRIM DELIMITED BY SPACE
+                 '}}' DELIMITED BY SIZE
+                 INTO WS-OUTPUT-LINE
+               PERFORM 2090-EMIT-LINE THRU 2090Z
+             WHEN OTHER
+               STRING "<hr>TOTAL: " DELIMITED BY SIZE
+                 WS-CNT-TOTAL-TRIM DELIMITED BY SPACE
+                 " FIZZ: " DELIMITED BY SIZE
+                 WS-CNT-FIZZ-TRIM DELIMITED BY SPACE
+                 " BUZZ: " DELIMITED BY SIZE
+                 WS-CNT-BUZZ-TRIM DELIMITED BY SPACE
+                 " FIZZBUZZ: " DELIMITED BY SIZE
+                 WS-CNT-FIZZBUZZ-TRIM DELIMITED BY SPACE
+                 " PLAIN: " DELIMITED BY SIZE
+                 WS-CNT-PLAIN-TRIM DELIMITED BY SPACE
+                 " OTHER: " DELIMITED BY SIZE
+                 WS-CNT-OTHER-TRIM DELIMITED BY SPACE
+                 INTO WS-OUTPUT-LINE
+               PERFORM 2090-EMIT-LINE THRU 2090Z
+           END-EVALUATE.
+
+       2800Z.
+           EXIT.
+
+       2090-EMIT-LINE SECTION.
+           IF BATCH-MODE THEN
+             MOVE WS-OUTPUT-LINE TO REPORT-LINE
+             WRITE REPORT-LINE
+           ELSE
+             DISPLAY WS-OUTPUT-LINE
+           END-IF.
+
+       2090Z.
+           EXIT.
+
+       2500-CHECKPOINT-SAVE-IF-DUE SECTION.
+      *    A killed long-running request should not cost the work
+      *    already done, so progress is saved every 1000 numbers
+      *    rather than only at the very end.  Counts iterations, not
+      *    CURRENT-NUMBER itself - STEP-NUMBER is caller-supplied and
+      *    the stepped sequence will often never land on an exact
+      *    multiple of 1000.
+           ADD 1 TO WS-ITERATION-COUNT.
+           DIVIDE WS-ITERATION-COUNT BY 1000 GIVING CHKPT-INTERVAL-QUOT
+             REMAINDER CHKPT-INTERVAL-REM.
+           IF CHKPT-INTERVAL-REM = 0 THEN
+             PERFORM 2550-CHECKPOINT-WRITE THRU 2550Z
+           END-IF.
+
+       2500Z.
+           EXIT.
+
+       2550-CHECKPOINT-WRITE SECTION.
+           MOVE START-NUMBER TO CHKPT-START-NUMBER.
+           MOVE END-NUMBER TO CHKPT-END-NUMBER.
+           MOVE STEP-NUMBER TO CHKPT-STEP-NUMBER.
+           MOVE CURRENT-NUMBER TO CHKPT-LAST-NUMBER.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       2550Z.
+           EXIT.
+
+       2600-CHECKPOINT-RESUME SECTION.
+      *    If a checkpoint exists for this exact START/END/STEP range,
+      *    pick up right after the last number it finished instead of
+      *    starting the range over from scratch.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHKPT-STATUS = "00" THEN
+             READ CHECKPOINT-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 IF CHKPT-START-NUMBER = START-NUMBER
+                  AND CHKPT-END-NUMBER = END-NUMBER
+                  AND CHKPT-STEP-NUMBER = STEP-NUMBER THEN
+                   ADD STEP-NUMBER TO CHKPT-LAST-NUMBER
+                     GIVING RESUME-START-NUMBER
+                 END-IF
+             END-READ
+             CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       2600Z.
+           EXIT.
+
+       2700-CHECKPOINT-CLEAR SECTION.
+      *    The range finished end to end, so the checkpoint no longer
+      *    applies - clear it out rather than letting a stale record
+      *    accidentally satisfy a future, different request.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       2700Z.
+           EXIT.
+
+       U09A-DE-EDIT-NUMBER SECTION.
+      *    Turns WS-TRIM-SOURCE into WS-TRIM-RESULT - the same digits
+      *    with the leading zeros a PIC 9 DISPLAY field is stored with
+      *    suppressed, the way a person reading the number expects.
+           MOVE WS-TRIM-SOURCE TO WS-TRIM-EDITED.
+           MOVE ZERO TO WS-TRIM-LEAD-SPACES.
+           INSPECT WS-TRIM-EDITED TALLYING WS-TRIM-LEAD-SPACES
+             FOR LEADING SPACE.
+           MOVE SPACES TO WS-TRIM-RESULT.
+           MOVE WS-TRIM-EDITED(WS-TRIM-LEAD-SPACES + 1:)
+             TO WS-TRIM-RESULT.
+
+       U09AZ.
+           EXIT.
+
+       U09-BUILD-CHECKPOINT-FILENAME SECTION.
+      *    CHECKPOINT-FILE's name is derived from this range's own
+      *    START/END/STEP rather than being one fixed name, so two
+      *    different ranges in flight at once - two batch lines, or a
+      *    CGI request that overlaps a batch window - save and clear
+      *    their own checkpoints instead of clobbering each other's.
+      *    A genuinely repeated request (same START/END/STEP) still
+      *    resolves to the same file, which is what lets it resume.
+           MOVE START-NUMBER TO WS-TRIM-SOURCE.
+           PERFORM U09A-DE-EDIT-NUMBER THRU U09AZ.
+           MOVE WS-TRIM-RESULT TO WS-CHKPT-START-TRIM.
+
+           MOVE END-NUMBER TO WS-TRIM-SOURCE.
+           PERFORM U09A-DE-EDIT-NUMBER THRU U09AZ.
+           MOVE WS-TRIM-RESULT TO WS-CHKPT-END-TRIM.
+
+           MOVE STEP-NUMBER TO WS-TRIM-SOURCE.
+           PERFORM U09A-DE-EDIT-NUMBER THRU U09AZ.
+           MOVE WS-TRIM-RESULT TO WS-CHKPT-STEP-TRIM.
+
+           MOVE SPACES TO WS-CHECKPOINT-FILENAME.
+           STRING "CHECKPOINT." DELIMITED BY SIZE
+             WS-CHKPT-START-TRIM DELIMITED BY SPACE
+             "." DELIMITED BY SIZE
+             WS-CHKPT-END-TRIM DELIMITED BY SPACE
+             "." DELIMITED BY SIZE
+             WS-CHKPT-STEP-TRIM DELIMITED BY SPACE
+             INTO WS-CHECKPOINT-FILENAME.
+
+       U07-RESET-SUMMARY-COUNTERS SECTION.
+           MOVE ZERO TO CNT-TOTAL CNT-FIZZ CNT-BUZZ CNT-FIZZBUZZ
+             CNT-PLAIN CNT-OTHER-RULE.
+
+       U08-LOAD-RULES SECTION.
+      *    Loads RULESFILE once per run into RULE-TABLE.  A shop that
+      *    has not set up a rules file yet still gets the original
+      *    FIZZ-on-3/BUZZ-on-5 behaviour from U08C's fallback rather
+      *    than a failed run.
+           MOVE ZERO TO RULE-COUNT.
+           OPEN INPUT RULES-FILE.
+           IF RULES-STATUS-NUM = 00 THEN
+             PERFORM U08A-READ-RULE-RECORD THRU U08AZ
+               UNTIL RULES-STATUS-NUM > 9
+             CLOSE RULES-FILE
+           ELSE
+             PERFORM U08C-LOAD-DEFAULT-RULES THRU U08CZ
+           END-IF.
+
+           IF RULE-COUNT > 1 THEN
+             PERFORM U08D-SORT-RULES-BY-SEQUENCE
+           END-IF.
+
+       U08A-READ-RULE-RECORD SECTION.
+      *    RULE-TABLE holds 20 entries - a RULESFILE with more rules
+      *    than that stops loading here instead of writing past the
+      *    table's last entry into whatever working-storage follows
+      *    it.
+           READ RULES-FILE NEXT RECORD
+             AT END
+               MOVE 10 TO RULES-STATUS-NUM
+             NOT AT END
+               IF RULE-COUNT >= 20 THEN
+                 DISPLAY "FIZZBUZZ: RULESFILE HAS MORE THAN 20 "
+                   "RULES - IGNORING THE REST"
+                 MOVE 10 TO RULES-STATUS-NUM
+               ELSE
+                 ADD 1 TO RULE-COUNT
+                 MOVE RULE-DIVISOR   TO RULE-TBL-DIVISOR(RULE-COUNT)
+                 MOVE RULE-SEQUENCE  TO RULE-TBL-SEQUENCE(RULE-COUNT)
+                 MOVE RULE-WORD      TO RULE-TBL-WORD(RULE-COUNT)
+                 MOVE RULE-ACTIVE-SW TO RULE-TBL-ACTIVE(RULE-COUNT)
+               END-IF
+           END-READ.
+
+       U08AZ.
+           EXIT.
+
+       U08C-LOAD-DEFAULT-RULES SECTION.
+           MOVE 2 TO RULE-COUNT.
+           MOVE 3 TO RULE-TBL-DIVISOR(1).
+           MOVE 1 TO RULE-TBL-SEQUENCE(1).
+           MOVE "FIZZ" TO RULE-TBL-WORD(1).
+           MOVE "Y" TO RULE-TBL-ACTIVE(1).
+           MOVE 5 TO RULE-TBL-DIVISOR(2).
+           MOVE 2 TO RULE-TBL-SEQUENCE(2).
+           MOVE "BUZZ" TO RULE-TBL-WORD(2).
+           MOVE "Y" TO RULE-TBL-ACTIVE(2).
+
+       U08CZ.
+           EXIT.
+
+       U08D-SORT-RULES-BY-SEQUENCE SECTION.
+      *    A classic exchange sort - RULE-TABLE never holds more than
+      *    a handful of rules, so the simplest correct sort is the
+      *    right one.  Puts the table into RULE-TBL-SEQUENCE order so
+      *    FBRULEMT can let an operator reorder rules without having
+      *    to renumber the RULE-DIVISOR key.
+           SET SORT-SWAPPED TO TRUE.
+           PERFORM U08E-SORT-ONE-PASS THRU U08EZ
+             UNTIL SORT-DONE.
+
+       U08E-SORT-ONE-PASS SECTION.
+           SET SORT-DONE TO TRUE.
+           PERFORM U08F-SWAP-IF-OUT-OF-ORDER THRU U08FZ
+             VARYING SORT-IDX FROM 1 BY 1
+             UNTIL SORT-IDX >= RULE-COUNT.
+
+       U08EZ.
+           EXIT.
+
+       U08F-SWAP-IF-OUT-OF-ORDER SECTION.
+           IF RULE-TBL-SEQUENCE(SORT-IDX) >
+              RULE-TBL-SEQUENCE(SORT-IDX + 1) THEN
+             MOVE RULE-TABLE-ENTRY(SORT-IDX) TO SORT-TEMP-ENTRY
+             MOVE RULE-TABLE-ENTRY(SORT-IDX + 1)
+               TO RULE-TABLE-ENTRY(SORT-IDX)
+             MOVE SORT-TEMP-ENTRY TO RULE-TABLE-ENTRY(SORT-IDX + 1)
+             SET SORT-SWAPPED TO TRUE
+           END-IF.
+
+       U08FZ.
+           EXIT.
+
+       U06-WRITE-AUDIT-RECORD SECTION.
+      *    One record per invocation - who ran what END-NUMBER and
+      *    when, and how the run's input file read came back - so a
+      *    helpdesk call can be answered from AUDITLOG instead of a
+      *    shrug.
+           INITIALIZE AUDIT-RECORD.
+           ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-RUN-TIME FROM TIME.
+           MOVE END-NUMBER TO AUDIT-END-NUMBER.
+           IF BATCH-MODE THEN
+             MOVE BATCH-STATUS TO AUDIT-RUN-STATUS
+           ELSE
+             MOVE WS-WEBINPUT-STATUS TO AUDIT-RUN-STATUS
+           END-IF.
+
+           OPEN EXTEND AUDIT-LOG.
+           IF AUDIT-STATUS = "35" OR AUDIT-STATUS = "05" THEN
+             OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-LOG.
+
+       U01-PRINT-HEADER SECTION.
+      *    The CONTENT-TYPE has to match whatever FORMAT the request
+      *    asked for, so a JSON/CSV consumer does not have to
+      *    screen-scrape an HTML stream to get at the results.
+           EVALUATE TRUE
+             WHEN FORMAT-CSV
+               DISPLAY "CONTENT-TYPE: TEXT/CSV"
+                        NEWLINE
+             WHEN FORMAT-JSON
+               DISPLAY "CONTENT-TYPE: APPLICATION/JSON"
+                        NEWLINE
+             WHEN OTHER
+               DISPLAY "CONTENT-TYPE: TEXT/HTML"
+                        NEWLINE
+           END-EVALUATE.
+
+       U02-PARSE-INPUT SECTION.
+      *    Reads the whole POST body - not just the first 1024-byte
+      *    chunk - by looping WEBINPUT to end of file and building it
+      *    up in WS-POST-BUFFER, then splits that buffer into however
+      *    many PARAMETER-NAME=PARAMETER-VALUE pairs it holds.
+           MOVE SPACES TO WS-POST-BUFFER.
+           MOVE 1 TO WS-APPEND-PTR.
+
+           OPEN INPUT WEBINPUT.
+           MOVE "00" TO IN-STATUS.
+           PERFORM U02A-READ-POST-CHUNK THRU U02AZ
+             UNTIL IN-STATUS-NUM > 9.
+      *    CLOSE resets FILE STATUS to its own success code, so
+      *    whatever the read loop actually finished with - a clean
+      *    EOF or a genuine read error - has to be saved off before
+      *    CLOSE runs, not after, or the audit record can never show
+      *    anything but "00".
+           MOVE IN-STATUS TO WS-WEBINPUT-STATUS.
+           CLOSE WEBINPUT.
+
+           PERFORM U02B-PARSE-PARAMETERS THRU U02BZ.
+
+           IF END-NUMBER IS NOT NUMERIC THEN
+            DISPLAY "Ungültige Eingabe!"
+           END-IF.
+
+       U02A-READ-POST-CHUNK SECTION.
+           READ WEBINPUT
+             AT END
+               MOVE 10 TO IN-STATUS-NUM
+             NOT AT END
+               STRING CHUNK-OF-POST DELIMITED BY SIZE
+                 INTO WS-POST-BUFFER
+                 WITH POINTER WS-APPEND-PTR
+               END-STRING
+           END-READ.
+
+       U02AZ.
+           EXIT.
+
+       U02B-PARSE-PARAMETERS SECTION.
+      *    START-NUMBER/STEP-NUMBER default to the original 1-BY-1
+      *    behaviour whenever a request does not supply them.
+      *    END-NUMBER is reset here too, not just START/STEP/FORMAT -
+      *    this paragraph runs once per BATCHIN line as well as once
+      *    per CGI request, and a line that omits END= must not fall
+      *    through to whatever END-NUMBER the previous line left
+      *    behind.
+           MOVE ZERO TO END-NUMBER.
+           MOVE 1 TO START-NUMBER.
+           MOVE 1 TO STEP-NUMBER.
+           MOVE "HTML" TO FORMAT-CODE.
+           MOVE 1 TO WS-SCAN-PTR.
+           SET WS-MORE-PAIRS TO TRUE.
+           PERFORM U02C-PARSE-ONE-PAIR THRU U02CZ
+             UNTIL WS-NO-MORE-PAIRS.
+
+      *    STEP-NUMBER is fully caller-supplied (CGI or BATCHIN) and
+      *    drives the range loop's BY clause directly - a zero or
+      *    non-numeric STEP would leave that loop unable to ever
+      *    reach END-NUMBER, so it is defaulted back to 1 here rather
+      *    than trusted as-is.
+           IF STEP-NUMBER IS NOT NUMERIC OR STEP-NUMBER = ZERO THEN
+             MOVE 1 TO STEP-NUMBER
+           END-IF.
+
+       U02BZ.
+           EXIT.
+
+       U02C-PARSE-ONE-PAIR SECTION.
+      *    Peels one NAME=VALUE pair off WS-POST-BUFFER at a time.
+      *    The buffer is mostly trailing spaces past the real data,
+      *    so an all-blank segment is the end-of-pairs signal - there
+      *    will always be unscanned characters left in an 8000-byte
+      *    buffer, so ON OVERFLOW cannot be used for that purpose.
+           IF WS-SCAN-PTR > LENGTH OF WS-POST-BUFFER THEN
+             SET WS-NO-MORE-PAIRS TO TRUE
+           ELSE
+             MOVE SPACES TO PARAMETER-PAIR
+             UNSTRING WS-POST-BUFFER DELIMITED BY "&" OR SPACE
+               INTO PARAMETER-PAIR
+               WITH POINTER WS-SCAN-PTR
+
+             IF PARAMETER-PAIR = SPACES THEN
+               SET WS-NO-MORE-PAIRS TO TRUE
+             ELSE
+               PERFORM U02D-ASSIGN-PARAMETER THRU U02DZ
+             END-IF
+           END-IF.
+
+       U02CZ.
+           EXIT.
+
+       U02D-ASSIGN-PARAMETER SECTION.
+           MOVE SPACES TO PARAMETER-NAME PARAMETER-VALUE.
+           UNSTRING PARAMETER-PAIR
+             DELIMITED BY "="
+             INTO PARAMETER-NAME
+             PARAMETER-VALUE.
+
+           EVALUATE PARAMETER-NAME
+             WHEN "END"
+               UNSTRING PARAMETER-VALUE
+                 DELIMITED BY SPACE
+                 INTO END-NUMBER
+             WHEN "START"
+               UNSTRING PARAMETER-VALUE
+                 DELIMITED BY SPACE
+                 INTO START-NUMBER
+             WHEN "STEP"
+               UNSTRING PARAMETER-VALUE
+                 DELIMITED BY SPACE
+                 INTO STEP-NUMBER
+             WHEN "FORMAT"
+               UNSTRING PARAMETER-VALUE
+                 DELIMITED BY SPACE
+                 INTO FORMAT-CODE
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+
+       U02DZ.
+           EXIT.
+
+       U05-DETERMINE-RUN-MODE SECTION.
+      *    A batch window run drops a BATCHLOCK file alongside the
+      *    job - a sentinel the job itself creates, separate from
+      *    BATCHIN - and this is a batch request only when BATCHLOCK
+      *    opens clean.  4000-BATCH-DRIVER deletes BATCHLOCK (and the
+      *    BATCHIN it consumed) once the run finishes, so a BATCHIN
+      *    left behind by a prior run - or simply staged early for
+      *    the next batch window - can never by itself flip a CGI
+      *    hit into a batch run and swallow its request.  Otherwise
+      *    fall back to the original one-shot CGI path that reads a
+      *    single range off WEBINPUT/stdin.
+           SET CGI-MODE TO TRUE.
+           OPEN INPUT BATCH-LOCK.
+           IF LOCK-STATUS-NUM = 00 THEN
+             CLOSE BATCH-LOCK
+             SET BATCH-MODE TO TRUE
+           END-IF.
+
+       4000-BATCH-DRIVER SECTION.
+      *    BATCHIN carries one range request per line, in the same
+      *    PARAMETER-NAME=PARAMETER-VALUE shape the CGI path parses,
+      *    so the job stream can queue up dozens of ranges for the
+      *    overnight run.  Each range's results land in REPORTOUT
+      *    instead of on the console.
+           OPEN INPUT BATCHIN.
+           OPEN OUTPUT REPORTOUT.
+
+           IF BATCH-STATUS-NUM = 00 THEN
+             PERFORM 4100-READ-BATCH-RECORD THRU 4100Z
+             PERFORM UNTIL BATCH-STATUS-NUM > 9
+               PERFORM 3000-RUN-SINGLE-RANGE THRU 3000Z
+               PERFORM 4100-READ-BATCH-RECORD THRU 4100Z
+             END-PERFORM
+             CLOSE BATCHIN
+           END-IF.
+           CLOSE REPORTOUT.
+
+      *    Both the lock and the input it gated are removed once this
+      *    run has consumed them, so the next batch window has to
+      *    drop its own fresh pair rather than ride on whatever this
+      *    run left behind.
+           MOVE "BATCHLOCK" TO WS-DELETE-NAME.
+           CALL "CBL_DELETE_FILE" USING WS-DELETE-NAME
+             RETURNING WS-DELETE-RC.
+           MOVE "BATCHIN" TO WS-DELETE-NAME.
+           CALL "CBL_DELETE_FILE" USING WS-DELETE-NAME
+             RETURNING WS-DELETE-RC.
+
+       4000Z.
+           EXIT.
+
+       4100-READ-BATCH-RECORD SECTION.
+      *    Each BATCHIN line is parsed through the same parameter
+      *    engine as a CGI POST body, so one line can carry every
+      *    PARAMETER-NAME=PARAMETER-VALUE pair a range needs.
+           READ BATCHIN
+             AT END
+               MOVE 10 TO BATCH-STATUS-NUM
+             NOT AT END
+               MOVE SPACES TO WS-POST-BUFFER
+               MOVE BATCH-RECORD TO WS-POST-BUFFER
+               PERFORM U02B-PARSE-PARAMETERS THRU U02BZ
+           END-READ.
+
+       4100Z.
+           EXIT.
+       END PROGRAM FIZZBUZZ.

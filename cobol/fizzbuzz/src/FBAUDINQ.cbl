@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FBAUDINQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS AUDIT-STATUS.
+
+           SELECT INQCTLIN ASSIGN TO "INQCTLIN"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-LOG.
+           COPY AUDITREC.
+
+       FD INQCTLIN.
+       01 INQ-CTL-RECORD.
+           05 CTL-FROM-DATE      PIC 9(08).
+           05 CTL-TO-DATE        PIC 9(08).
+           05 CTL-RESERVED       PIC X(64).
+
+       WORKING-STORAGE SECTION.
+       01 AUDIT-STATUS         PIC X(02).
+       01 AUDIT-STATUS-NUM     REDEFINES AUDIT-STATUS PIC 99.
+       01 CTL-STATUS           PIC X(02).
+       01 CTL-STATUS-NUM       REDEFINES CTL-STATUS PIC 99.
+
+       01 FILTER-FROM-DATE     PIC 9(08) VALUE ZERO.
+       01 FILTER-TO-DATE       PIC 9(08) VALUE 99999999.
+       01 INQ-MATCH-COUNT      PIC 9(10) VALUE ZERO.
+       01 WS-DETAIL-LINE       PIC X(80).
+
+      *    De-editing workspace - a numeric DISPLAY field MOVEd or
+      *    STRING'd straight into an alphanumeric field copies its
+      *    zero-padded digit string verbatim, so AUDIT-END-NUMBER and
+      *    INQ-MATCH-COUNT both have to pass through here to come out
+      *    the way a reader actually expects to see them.
+       01 WS-TRIM-SOURCE        PIC 9(20).
+       01 WS-TRIM-EDITED        PIC Z(19)9.
+       01 WS-TRIM-RESULT        PIC X(20).
+       01 WS-TRIM-LEAD-SPACES   PIC 9(02) COMP.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+      *    A read-only browse of AUDITLOG - opens it INPUT only and
+      *    never writes to it, so this can be handed to anyone who
+      *    needs to answer "did the overnight FIZZBUZZ run happen"
+      *    without giving them the run or the maintenance programs.
+           PERFORM U01-LOAD-FILTER.
+           PERFORM U02-PRINT-HEADING.
+
+           OPEN INPUT AUDIT-LOG.
+           MOVE "00" TO AUDIT-STATUS.
+           PERFORM 1000-READ-AUDIT-RECORD THRU 1000Z
+             UNTIL AUDIT-STATUS-NUM > 9.
+           CLOSE AUDIT-LOG.
+
+           PERFORM U03-PRINT-TRAILER.
+           GOBACK.
+
+       1000-READ-AUDIT-RECORD SECTION.
+           READ AUDIT-LOG
+             AT END
+               MOVE 10 TO AUDIT-STATUS-NUM
+             NOT AT END
+               PERFORM 1100-SHOW-IF-IN-RANGE THRU 1100Z
+           END-READ.
+
+       1000Z.
+           EXIT.
+
+       1100-SHOW-IF-IN-RANGE SECTION.
+           IF AUDIT-RUN-DATE >= FILTER-FROM-DATE
+              AND AUDIT-RUN-DATE <= FILTER-TO-DATE THEN
+             MOVE AUDIT-END-NUMBER TO WS-TRIM-SOURCE
+             PERFORM U09A-DE-EDIT-NUMBER THRU U09AZ
+             MOVE SPACES TO WS-DETAIL-LINE
+             STRING AUDIT-RUN-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               AUDIT-RUN-TIME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-TRIM-RESULT DELIMITED BY SPACE
+               " " DELIMITED BY SIZE
+               AUDIT-RUN-STATUS DELIMITED BY SIZE
+               INTO WS-DETAIL-LINE
+             DISPLAY WS-DETAIL-LINE
+             ADD 1 TO INQ-MATCH-COUNT
+           END-IF.
+
+       1100Z.
+           EXIT.
+
+       U09A-DE-EDIT-NUMBER SECTION.
+      *    Turns WS-TRIM-SOURCE into WS-TRIM-RESULT - the same digits
+      *    with the leading zeros a PIC 9 DISPLAY field is stored with
+      *    suppressed, the way a person reading the number expects.
+           MOVE WS-TRIM-SOURCE TO WS-TRIM-EDITED.
+           MOVE ZERO TO WS-TRIM-LEAD-SPACES.
+           INSPECT WS-TRIM-EDITED TALLYING WS-TRIM-LEAD-SPACES
+             FOR LEADING SPACE.
+           MOVE SPACES TO WS-TRIM-RESULT.
+           MOVE WS-TRIM-EDITED(WS-TRIM-LEAD-SPACES + 1:)
+             TO WS-TRIM-RESULT.
+
+       U09AZ.
+           EXIT.
+
+       U01-LOAD-FILTER SECTION.
+      *    INQCTLIN is optional - a FROM/TO date narrows the browse
+      *    to one window; missing or unreadable, every AUDITLOG
+      *    record on file is shown.
+           MOVE ZERO TO FILTER-FROM-DATE.
+           MOVE 99999999 TO FILTER-TO-DATE.
+
+           OPEN INPUT INQCTLIN.
+           IF CTL-STATUS-NUM = 00 THEN
+             READ INQCTLIN
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE CTL-FROM-DATE TO FILTER-FROM-DATE
+                 MOVE CTL-TO-DATE TO FILTER-TO-DATE
+             END-READ
+             CLOSE INQCTLIN
+           END-IF.
+
+       U02-PRINT-HEADING SECTION.
+           DISPLAY "FIZZBUZZ AUDIT LOG INQUIRY".
+           DISPLAY "DATE     TIME     END-NUMBER           ST".
+
+       U03-PRINT-TRAILER SECTION.
+           MOVE INQ-MATCH-COUNT TO WS-TRIM-SOURCE.
+           PERFORM U09A-DE-EDIT-NUMBER THRU U09AZ.
+           DISPLAY "TOTAL MATCHING RECORDS: " WS-TRIM-RESULT.
+
+       END PROGRAM FBAUDINQ.

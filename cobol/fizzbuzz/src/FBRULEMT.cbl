@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FBRULEMT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RULES-FILE ASSIGN TO "RULESFILE"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS RULE-DIVISOR
+           FILE STATUS IS RULES-STATUS.
+
+           SELECT MAINTIN ASSIGN TO "MAINTIN"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS MAINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RULES-FILE.
+           COPY RULESREC.
+
+       FD MAINTIN.
+       01 MAINT-RECORD.
+           05 MAINT-ACTION      PIC X(08).
+           05 MAINT-DIVISOR     PIC 9(05).
+           05 MAINT-SEQUENCE    PIC 9(03).
+           05 MAINT-WORD        PIC X(10).
+           05 MAINT-RESERVED    PIC X(54).
+
+       WORKING-STORAGE SECTION.
+       01 RULES-STATUS         PIC X(02).
+       01 RULES-STATUS-NUM     REDEFINES RULES-STATUS PIC 99.
+       01 MAINT-STATUS         PIC X(02).
+       01 MAINT-STATUS-NUM     REDEFINES MAINT-STATUS PIC 99.
+
+      *    FIZZBUZZ loads RULESFILE into a 20-entry table - tracked
+      *    here so a run of ADDs cannot grow the file past what that
+      *    table can hold.  Counts genuine new records only; REWRITEs
+      *    of an existing divisor do not change the file's entry
+      *    count.
+       01 RULE-FILE-COUNT      PIC 9(04) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+      *    Applies one maintenance action per MAINTIN line against
+      *    RULESFILE.  Run offline, between FIZZBUZZ runs, the same
+      *    way BATCHIN/REPORTOUT jobs are run offline - this is not
+      *    a CGI-reachable program.
+           OPEN INPUT MAINTIN.
+           OPEN I-O RULES-FILE.
+           IF RULES-STATUS-NUM = 35 THEN
+             CLOSE RULES-FILE
+             OPEN OUTPUT RULES-FILE
+             CLOSE RULES-FILE
+             OPEN I-O RULES-FILE
+           END-IF.
+
+           PERFORM U01-COUNT-RULE-RECORDS.
+
+           PERFORM 1000-READ-MAINT-RECORD THRU 1000Z.
+           PERFORM UNTIL MAINT-STATUS-NUM > 9
+             PERFORM 2000-APPLY-ONE-ACTION THRU 2000Z
+             PERFORM 1000-READ-MAINT-RECORD THRU 1000Z
+           END-PERFORM.
+
+           CLOSE RULES-FILE.
+           CLOSE MAINTIN.
+           GOBACK.
+
+       U01-COUNT-RULE-RECORDS SECTION.
+      *    One pass over RULES-FILE by its primary key, start to
+      *    finish, to learn how many records are already on file
+      *    before any ADD in this run is allowed to write a new one.
+           MOVE ZERO TO RULE-FILE-COUNT.
+           MOVE LOW-VALUES TO RULE-DIVISOR.
+           START RULES-FILE KEY IS NOT LESS THAN RULE-DIVISOR
+             INVALID KEY
+               CONTINUE
+           END-START.
+           IF RULES-STATUS = "00" THEN
+             PERFORM U01A-COUNT-ONE-RECORD THRU U01AZ
+               UNTIL RULES-STATUS-NUM > 9
+           END-IF.
+
+       U01A-COUNT-ONE-RECORD SECTION.
+           READ RULES-FILE NEXT RECORD
+             AT END
+               MOVE 10 TO RULES-STATUS-NUM
+             NOT AT END
+               ADD 1 TO RULE-FILE-COUNT
+           END-READ.
+
+       U01AZ.
+           EXIT.
+
+       1000-READ-MAINT-RECORD SECTION.
+           READ MAINTIN
+             AT END
+               MOVE 10 TO MAINT-STATUS-NUM
+           END-READ.
+
+       1000Z.
+           EXIT.
+
+       2000-APPLY-ONE-ACTION SECTION.
+      *    ADD writes a brand new rule, or updates the word/sequence
+      *    of one that is already on file under that divisor.
+      *    DISABLE and ENABLE flip RULE-ACTIVE-SW without touching
+      *    the word, so a rule can be turned off for a season and
+      *    turned back on later without re-keying it.  REORDER moves
+      *    a rule to a new RULE-TBL-SEQUENCE position without
+      *    disturbing its RULE-DIVISOR key.
+           EVALUATE MAINT-ACTION
+             WHEN "ADD"
+               PERFORM 2100-ADD-OR-UPDATE-RULE THRU 2100Z
+             WHEN "DISABLE"
+               PERFORM 2200-SET-RULE-ACTIVE-SW THRU 2200Z
+             WHEN "ENABLE"
+               PERFORM 2200-SET-RULE-ACTIVE-SW THRU 2200Z
+             WHEN "REORDER"
+               PERFORM 2300-REORDER-RULE THRU 2300Z
+             WHEN OTHER
+               DISPLAY "FBRULEMT: UNKNOWN ACTION - " MAINT-ACTION
+           END-EVALUATE.
+
+       2000Z.
+           EXIT.
+
+       2100-ADD-OR-UPDATE-RULE SECTION.
+           MOVE MAINT-DIVISOR TO RULE-DIVISOR.
+           READ RULES-FILE
+             KEY IS RULE-DIVISOR
+             INVALID KEY
+               CONTINUE
+           END-READ.
+
+           IF RULES-STATUS = "00" THEN
+             MOVE MAINT-SEQUENCE TO RULE-SEQUENCE
+             MOVE MAINT-WORD TO RULE-WORD
+             SET RULE-ACTIVE TO TRUE
+             REWRITE RULE-RECORD
+           ELSE
+             IF RULE-FILE-COUNT >= 20 THEN
+               DISPLAY "FBRULEMT: RULESFILE ALREADY HAS 20 RULES - "
+                 "REJECTING ADD FOR DIVISOR " MAINT-DIVISOR
+             ELSE
+               MOVE MAINT-DIVISOR TO RULE-DIVISOR
+               MOVE MAINT-SEQUENCE TO RULE-SEQUENCE
+               MOVE MAINT-WORD TO RULE-WORD
+               SET RULE-ACTIVE TO TRUE
+               MOVE SPACES TO RULE-RESERVED
+               WRITE RULE-RECORD
+               ADD 1 TO RULE-FILE-COUNT
+             END-IF
+           END-IF.
+
+       2100Z.
+           EXIT.
+
+       2200-SET-RULE-ACTIVE-SW SECTION.
+           MOVE MAINT-DIVISOR TO RULE-DIVISOR.
+           READ RULES-FILE
+             KEY IS RULE-DIVISOR
+             INVALID KEY
+               DISPLAY "FBRULEMT: DIVISOR NOT ON FILE - "
+                 MAINT-DIVISOR
+           END-READ.
+
+           IF RULES-STATUS = "00" THEN
+             IF MAINT-ACTION = "DISABLE" THEN
+               SET RULE-INACTIVE TO TRUE
+             ELSE
+               SET RULE-ACTIVE TO TRUE
+             END-IF
+             REWRITE RULE-RECORD
+           END-IF.
+
+       2200Z.
+           EXIT.
+
+       2300-REORDER-RULE SECTION.
+           MOVE MAINT-DIVISOR TO RULE-DIVISOR.
+           READ RULES-FILE
+             KEY IS RULE-DIVISOR
+             INVALID KEY
+               DISPLAY "FBRULEMT: DIVISOR NOT ON FILE - "
+                 MAINT-DIVISOR
+           END-READ.
+
+           IF RULES-STATUS = "00" THEN
+             MOVE MAINT-SEQUENCE TO RULE-SEQUENCE
+             REWRITE RULE-RECORD
+           END-IF.
+
+       2300Z.
+           EXIT.
+
+       END PROGRAM FBRULEMT.

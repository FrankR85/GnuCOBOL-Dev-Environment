@@ -0,0 +1,19 @@
+      *================================================================
+      *  RULESREC - shared record layout for the FIZZBUZZ RULESFILE.
+      *  One record per divisor/word rule (FIZZ on 3, BUZZ on 5, and
+      *  whatever else a shop wants to add later) instead of the
+      *  divisors being wired into the program.  RULE-DIVISOR is the
+      *  record key; RULE-SEQUENCE controls the order the matching
+      *  words are concatenated in (so a new rule can be slotted in
+      *  between FIZZ and BUZZ without renumbering the key).  Shared
+      *  by FIZZBUZZ (reader) and FBRULEMT, the rules maintenance
+      *  program (reader/writer).
+      *================================================================
+       01 RULE-RECORD.
+           05 RULE-DIVISOR       PIC 9(05).
+           05 RULE-SEQUENCE      PIC 9(03).
+           05 RULE-WORD          PIC X(10).
+           05 RULE-ACTIVE-SW     PIC X(01).
+              88 RULE-ACTIVE              VALUE 'Y'.
+              88 RULE-INACTIVE            VALUE 'N'.
+           05 RULE-RESERVED      PIC X(10).

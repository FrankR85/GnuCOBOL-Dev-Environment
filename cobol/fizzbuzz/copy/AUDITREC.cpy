@@ -0,0 +1,13 @@
+      *================================================================
+      *  AUDITREC - shared record layout for the FIZZBUZZ AUDIT-LOG
+      *  file.  One record is written per invocation (CGI or batch)
+      *  so operations can answer "did my range even run" without
+      *  going back to a programmer.  Shared by FIZZBUZZ (writer) and
+      *  FBAUDINQ, the audit inquiry program (reader).
+      *================================================================
+       01 AUDIT-RECORD.
+           05 AUDIT-RUN-DATE         PIC 9(08).
+           05 AUDIT-RUN-TIME         PIC 9(08).
+           05 AUDIT-END-NUMBER       PIC 9(20).
+           05 AUDIT-RUN-STATUS       PIC X(02).
+           05 AUDIT-RESERVED         PIC X(10).
